@@ -0,0 +1,15 @@
+000010*----------------------------------------------------------------*
+000020* CALCCKPT                                                       *
+000030* CALC-CHECKPOINT-REC - HOLDS THE SEQUENCE NUMBER OF THE LAST    *
+000040* TRANSACTION SUCCESSFULLY PROCESSED BY A BATCH RUN, SO A RERUN  *
+000050* CAN BE TOLD TO RESTART PAST IT RATHER THAN REPROCESSING FROM   *
+000060* THE BEGINNING OF THE TRANSACTION FILE.                         *
+000070*----------------------------------------------------------------*
+000080* DATE       INITIALS  DESCRIPTION                               *
+000090* 2026-08-08 JAW       ORIGINAL COPYBOOK - BATCH CHECKPOINT FILE. *
+000100*----------------------------------------------------------------*
+000110 01  CALC-CHECKPOINT-REC.
+000120     05  CK-LAST-SEQ             PIC 9(06).
+000130     05  CK-DATE                 PIC 9(08).
+000140     05  CK-TIME                 PIC 9(06).
+000150     05  FILLER                  PIC X(06).
