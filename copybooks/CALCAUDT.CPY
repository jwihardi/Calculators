@@ -0,0 +1,18 @@
+000010*----------------------------------------------------------------*
+000020* CALCAUDT                                                       *
+000030* CALC-AUDIT-REC - ONE LINE WRITTEN TO THE SESSION AUDIT TRAIL   *
+000040* FOR EVERY CALCULATION PERFORMED, INTERACTIVE OR BATCH, SO A    *
+000050* DISPUTED RESULT CAN BE TRACED BACK TO WHAT WAS ACTUALLY KEYED  *
+000060* OR FED IN.                                                     *
+000070*----------------------------------------------------------------*
+000080* DATE       INITIALS  DESCRIPTION                               *
+000090* 2026-08-08 JAW       ORIGINAL COPYBOOK - SESSION AUDIT LOG.     *
+000100*----------------------------------------------------------------*
+000110 01  CALC-AUDIT-REC.
+000120     05  AU-TIMESTAMP.
+000130         10  AU-DATE                 PIC 9(08).
+000140         10  AU-TIME                 PIC 9(06).
+000150     05  AU-OPERATION                PIC X(01).
+000160     05  AU-NUM1                     PIC Z(9)9.9(10).
+000170     05  AU-NUM2                     PIC Z(9)9.9(10).
+000180     05  AU-TOTAL                    PIC Z(9)9.9(10).
