@@ -0,0 +1,17 @@
+000010*----------------------------------------------------------------*
+000020* CALCGLEX                                                       *
+000030* CALC-GLEXTRACT-REC - OPTIONAL FIXED-WIDTH EXTRACT WRITTEN      *
+000040* ALONGSIDE THE ON-SCREEN DISPLAY FOR PICKUP BY THE DOWNSTREAM   *
+000050* GENERAL LEDGER REPORTING JOB.                                  *
+000060*----------------------------------------------------------------*
+000070* DATE       INITIALS  DESCRIPTION                               *
+000080* 2026-08-08 JAW       ORIGINAL COPYBOOK - GL EXTRACT FILE.      *
+000090*----------------------------------------------------------------*
+000100 01  CALC-GLEXTRACT-REC.
+000110     05  GL-OPERATOR-ID          PIC X(08).
+000120     05  GL-DATE                 PIC 9(08).
+000130     05  GL-OPERATION            PIC X(01).
+000140     05  GL-NUM1                 PIC 9(10)V9(10).
+000150     05  GL-NUM2                 PIC 9(10)V9(10).
+000160     05  GL-TOTAL                PIC 9(10)V9(10).
+000170     05  FILLER                  PIC X(02).
