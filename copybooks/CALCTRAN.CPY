@@ -0,0 +1,14 @@
+000010*----------------------------------------------------------------*
+000020* CALCTRAN                                                       *
+000030* CALC-TRANS-REC - INPUT TRANSACTION RECORD FOR BATCH CALCULATOR *
+000040* RUNS.  ONE RECORD PER OPERATION/OPERAND PAIR TO BE CALCULATED. *
+000050*----------------------------------------------------------------*
+000060* DATE       INITIALS  DESCRIPTION                               *
+000070* 2026-08-08 JAW       ORIGINAL COPYBOOK - BATCH TRANSACTION MODE.*
+000080*----------------------------------------------------------------*
+000090 01  CALC-TRANS-REC.
+000100     05  CT-SEQ-NUMBER           PIC 9(06).
+000110     05  CT-OPERATION            PIC X(01).
+000120     05  CT-NUM1                 PIC 9(10)V9(10).
+000130     05  CT-NUM2                 PIC 9(10)V9(10).
+000140     05  FILLER                  PIC X(03).
