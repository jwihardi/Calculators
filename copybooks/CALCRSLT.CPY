@@ -0,0 +1,15 @@
+000010*----------------------------------------------------------------*
+000020* CALCRSLT                                                       *
+000030* CALC-RESULT-REC - OUTPUT RECORD WRITTEN FOR EACH TRANSACTION   *
+000040* PROCESSED IN BATCH MODE.  CR-STATUS-CODE REFLECTS WHETHER THE  *
+000050* CALCULATION COMPLETED NORMALLY OR WAS REJECTED.                *
+000060*----------------------------------------------------------------*
+000070* DATE       INITIALS  DESCRIPTION                               *
+000080* 2026-08-08 JAW       ORIGINAL COPYBOOK - BATCH TRANSACTION MODE.*
+000090*----------------------------------------------------------------*
+000100 01  CALC-RESULT-REC.
+000110     05  CR-SEQ-NUMBER           PIC 9(06).
+000120     05  CR-OPERATION            PIC X(01).
+000130     05  CR-TOTAL                PIC 9(10)V9(10).
+000140     05  CR-STATUS-CODE          PIC X(01).
+000150     05  FILLER                  PIC X(02).
