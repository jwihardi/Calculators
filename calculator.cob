@@ -1,60 +1,937 @@
-       IDENTIFICATION DIVISION.
+000010 IDENTIFICATION DIVISION.
+000020*----------------------------------------------------------------*
+000030 PROGRAM-ID.    CALCULATOR.
+000040 AUTHOR.        J A WIHARDI.
+000050 INSTALLATION.  APPLICATIONS PROGRAMMING.
+000060 DATE-WRITTEN.  2019-03-14.
+000070 DATE-COMPILED.
+000080*----------------------------------------------------------------*
+000090* A SIMPLE CALCULATOR.  RUNS EITHER INTERACTIVELY, PROMPTING THE *
+000100* OPERATOR FOR ONE OPERATION/OPERAND PAIR AT A TIME, OR IN BATCH *
+000110* MODE, READING A SEQUENTIAL TRANSACTION FILE AND WRITING A      *
+000120* MATCHING RESULTS FILE FOR UNATTENDED JCL EXECUTION.            *
+000130*----------------------------------------------------------------*
+000140* MODIFICATION HISTORY                                          *
+000150*----------------------------------------------------------------*
+000160* DATE       INITIALS  DESCRIPTION                               *
+000170* 2019-03-14 JAW       ORIGINAL PROGRAM.                         *
+000180* 2026-08-08 JAW       ADDED BATCH TRANSACTION MODE - REVAMPED   *
+000190*                      PROGRAM INTO STANDARD NUMBERED-PARAGRAPH  *
+000200*                      STRUCTURE TO SUPPORT IT.                  *
+000210* 2026-08-08 JAW       ADDED ON SIZE ERROR PROTECTION AROUND ALL *
+000220*                      ARITHMETIC (INCL. DIVIDE-BY-ZERO).        *
+000230* 2026-08-08 JAW       ADDED SESSION AUDIT TRAIL (AUDIT-FILE).   *
+000240* 2026-08-08 JAW       ADDED END-OF-RUN SUMMARY REPORT.          *
+000250* 2026-08-08 JAW       ADDED INPUT VALIDATION ON OPERATION AND   *
+000260*                      OPERANDS WITH RE-PROMPT ON BAD INPUT.     *
+000270* 2026-08-08 JAW       ADDED PERCENTAGE-OF (%), EXPONENTIATION   *
+000280*                      (^) AND REMAINDER (R) OPERATIONS.         *
+000290* 2026-08-08 JAW       ADDED SELECTABLE RESULT DISPLAY FORMATS   *
+000300*                      (STANDARD, CURRENCY, RATE).               *
+000310* 2026-08-08 JAW       CONVERTED NUM1/NUM2/TOTAL TO COMP-3 FOR   *
+000320*                      BATCH PERFORMANCE; ADDED ROUNDED ON ALL   *
+000330*                      ARITHMETIC VERBS THAT DERIVE TOTAL.       *
+000340* 2026-08-08 JAW       ADDED OPTIONAL GL EXTRACT FILE FOR THE    *
+000350*                      DOWNSTREAM GL REPORTING JOB.              *
+000360* 2026-08-08 JAW       ADDED CHECKPOINT/RESTART SUPPORT FOR      *
+000370*                      BATCH RUNS.                               *
+000375* 2026-08-09 JAW       FIXED AUDIT RECORD SHOWING PRIOR TOTAL ON *
+000376*                      A FAILED CALCULATION; FIXED CHECKPOINT    *
+000377*                      BEING ZEROED ON AN ALL-SKIPPED RESTART    *
+000378*                      RUN; REJECTED SIGNED NUM1/NUM2 INPUT;     *
+000379*                      ADDED FILE STATUS CHECKING FOR A MISSING  *
+000380*                      TRANSACTION FILE.                         *
+000382* 2026-08-09 JAW       CLOSED GAP WHERE A TRAILING-SIGNED NUM1/  *
+000383*                      NUM2 (E.G. "5-") STILL PASSED VALIDATION; *
+000384*                      NOW RE-VALIDATED VIA FUNCTION NUMVAL.     *
+000385*----------------------------------------------------------------*
+000390
+000400 ENVIRONMENT DIVISION.
+000410
+000420 INPUT-OUTPUT SECTION.
+000430 FILE-CONTROL.
+000440     SELECT TRANSACTION-FILE ASSIGN TO "TRANSFIL"
+000450         ORGANIZATION IS SEQUENTIAL
+000455         FILE STATUS IS WS-TRANS-FILE-STATUS.
+000460
+000470     SELECT RESULTS-FILE ASSIGN TO "RESULTFL"
+000480         ORGANIZATION IS SEQUENTIAL
+000490         FILE STATUS IS WS-RESULTS-FILE-STATUS.
+000500
+000510     SELECT AUDIT-FILE ASSIGN TO "AUDITLOG"
+000520         ORGANIZATION IS LINE SEQUENTIAL
+000530         FILE STATUS IS WS-AUDIT-FILE-STATUS.
+000540
+000550     SELECT GLEXTRACT-FILE ASSIGN TO "GLEXTFL"
+000560         ORGANIZATION IS SEQUENTIAL
+000570         FILE STATUS IS WS-GLEXTRACT-FILE-STATUS.
+000580     SELECT CHECKPOINT-FILE ASSIGN TO "CKPTFILE"
+000590         ORGANIZATION IS SEQUENTIAL
+000600         FILE STATUS IS WS-CKPT-FILE-STATUS.
+000610
+000620
+000630 DATA DIVISION.
+000640
+000650 FILE SECTION.
+000660 FD  TRANSACTION-FILE
+000670     RECORDING MODE IS F.
+000680     COPY CALCTRAN.
+000690
+000700 FD  RESULTS-FILE
+000710     RECORDING MODE IS F.
+000720     COPY CALCRSLT.
+000730
+000740 FD  AUDIT-FILE.
+000750     COPY CALCAUDT.
+000760
+000770 FD  GLEXTRACT-FILE
+000780     RECORDING MODE IS F.
+000790     COPY CALCGLEX.
+000800
+000810 FD  CHECKPOINT-FILE
+000820     RECORDING MODE IS F.
+000830     COPY CALCCKPT.
+000840
+000850* where all variables are declared
+000860 WORKING-STORAGE SECTION.
+000870
+000880* level 1, PIC or PICTURE (same thing), 10 digits before and after the decimal
+000890 01  NUM1                        PIC 9(10)V9(10) COMP-3.
+000900 01  NUM2                        PIC 9(10)V9(10) COMP-3.
+000910 01  TOTAL                       PIC 9(10)V9(10) COMP-3.
+000920
+000930* for properly displaying and formatting numbers
+000940* Z(9) supresses 9 leading zeros
+000950* 9 requires 1 digit to always be shown
+000960* . display the decimal
+000970* 9(2) display 2 digits after the decimal
+000980 01  DISPLAY-RES                 PIC Z(9)9.9(2).
+000990
+001000*----------------------------------------------------------------*
+001010* SELECTABLE OUTPUT FORMAT WORKING STORAGE                      *
+001020*----------------------------------------------------------------*
+001030 77  WS-FORMAT-MODE              PIC X VALUE 'S'.
+001040     88  WS-FORMAT-STANDARD      VALUE 'S'.
+001050     88  WS-FORMAT-CURRENCY      VALUE 'C'.
+001060     88  WS-FORMAT-RATE          VALUE 'R'.
+001070
+001080 01  WS-FORMAT-RESPONSE          PIC X.
+001090
+001100 01  DISPLAY-RES-CUR             PIC $Z,ZZZ,ZZZ,ZZ9.99.
+001110 01  DISPLAY-RES-RATE            PIC Z(9)9.9(4).
+001120
+001130
+001140* operation that holds a single character
+001150 01  OPERATION                   PIC X.
+001160
+001170* continue flag to control the loop
+001180 01  CONTINUE-FLAG               PIC X VALUE 'Y'.
+001190
+001200*----------------------------------------------------------------*
+001210* BATCH TRANSACTION MODE WORKING STORAGE                        *
+001220*----------------------------------------------------------------*
+001230 77  WS-RUN-MODE                 PIC X VALUE 'I'.
+001240     88  WS-INTERACTIVE-MODE     VALUE 'I'.
+001250     88  WS-BATCH-MODE           VALUE 'B'.
+001260
+001270 77  WS-TRANS-EOF-SW             PIC X VALUE 'N'.
+001280     88  WS-TRANS-EOF            VALUE 'Y'.
+001290
+001300 77  WS-CALC-ERROR-SW            PIC X VALUE 'N'.
+001310     88  WS-CALC-ERROR           VALUE 'Y'.
+001315
+001316 77  WS-SUB-RESULT       PIC S9(10)V9(10) COMP-3 VALUE ZERO.
+001320
+001330 01  WS-MODE-RESPONSE            PIC X.
+001340
+001350 01  WS-BATCH-COUNTERS.
+001360     05  WS-TRANS-READ-CNT       PIC 9(06) COMP VALUE ZERO.
+001370     05  WS-TRANS-WRITTEN-CNT    PIC 9(06) COMP VALUE ZERO.
+001375 01  WS-TRANS-FILE-STATUS        PIC X(02).
+001380 01  WS-RESULTS-FILE-STATUS      PIC X(02).
+001390
+001400 01  WS-AUDIT-TIMESTAMP.
+001410     05  WS-AUDIT-DATE            PIC 9(08).
+001420     05  WS-AUDIT-TIME            PIC 9(06).
+001430
+001440 01  WS-AUDIT-FILE-STATUS        PIC X(02).
+001450
+001460*----------------------------------------------------------------*
+001470* GL EXTRACT WORKING STORAGE                                     *
+001480*----------------------------------------------------------------*
+001490 77  WS-GLEXTRACT-SW             PIC X VALUE 'N'.
+001500     88  WS-GLEXTRACT-ON         VALUE 'Y'.
+001510
+001520 01  WS-GLEXTRACT-RESPONSE       PIC X.
+001530
+001540 01  WS-GLEXTRACT-FILE-STATUS    PIC X(02).
+001550
+001560 01  WS-OPERATOR-ID              PIC X(08) VALUE SPACES.
+001570
+001580*----------------------------------------------------------------*
+001590* BATCH CHECKPOINT/RESTART WORKING STORAGE                       *
+001600*----------------------------------------------------------------*
+001610 77  WS-RESTART-SW               PIC X VALUE 'N'.
+001620     88  WS-RESTART-ON           VALUE 'Y'.
+001630
+001640 77  WS-SKIP-TRANS-SW            PIC X VALUE 'N'.
+001650     88  WS-SKIP-TRANS           VALUE 'Y'.
+001660
+001670 01  WS-RESTART-RESPONSE         PIC X.
+001680
+001690 01  WS-RESTART-SEQ              PIC 9(06) VALUE ZERO.
+001700
+001710 77  WS-CKPT-INTERVAL            PIC 9(06) COMP VALUE ZERO.
+001720
+001730 77  WS-CKPT-SINCE-CNT           PIC 9(06) COMP VALUE ZERO.
+001740
+001750 01  WS-CKPT-INTERVAL-RESPONSE   PIC 9(06) VALUE ZERO.
+001760
+001770 01  WS-LAST-SEQ-PROCESSED       PIC 9(06) VALUE ZERO.
+001780
+001790 01  WS-CKPT-FILE-STATUS         PIC X(02).
+001800
+001810*----------------------------------------------------------------*
+001820* END-OF-RUN SUMMARY REPORT WORKING STORAGE                     *
+001830*----------------------------------------------------------------*
+001840 01  WS-SUMMARY-COUNTERS.
+001850     05  WS-CALC-COUNT            PIC 9(06) COMP VALUE ZERO.
+001860     05  WS-CNT-ADD               PIC 9(06) COMP VALUE ZERO.
+001870     05  WS-CNT-SUB               PIC 9(06) COMP VALUE ZERO.
+001880     05  WS-CNT-MUL               PIC 9(06) COMP VALUE ZERO.
+001890     05  WS-CNT-DIV               PIC 9(06) COMP VALUE ZERO.
+001900     05  WS-CNT-PCT               PIC 9(06) COMP VALUE ZERO.
+001910     05  WS-CNT-POW               PIC 9(06) COMP VALUE ZERO.
+001920     05  WS-CNT-MOD               PIC 9(06) COMP VALUE ZERO.
+001930     05  WS-SUM-TOTAL             PIC 9(12)V9(10) VALUE ZERO.
+001940     05  WS-MIN-TOTAL             PIC 9(10)V9(10) VALUE ZERO.
+001950     05  WS-MAX-TOTAL             PIC 9(10)V9(10) VALUE ZERO.
+001960
+001970 01  WS-SUMMARY-DISPLAY           PIC Z(11)9.9(10).
+001980
+001990*----------------------------------------------------------------*
+002000* INPUT VALIDATION WORKING STORAGE                               *
+002010*----------------------------------------------------------------*
+002020 77  WS-VALIDATE-MODE            PIC X.
+002030     88  WS-VALIDATE-OPERATION   VALUE 'O'.
+002040     88  WS-VALIDATE-NUM1        VALUE '1'.
+002050     88  WS-VALIDATE-NUM2        VALUE '2'.
+002060
+002070 77  WS-INPUT-VALID-SW           PIC X VALUE 'N'.
+002080     88  WS-INPUT-VALID          VALUE 'Y'.
+002090
+002100 77  WS-NUM1-IN            PIC X(22) VALUE SPACES.
+002110 77  WS-NUM2-IN            PIC X(22) VALUE SPACES.
+002120 77  WS-NUM-RC             PIC S9(04) COMP VALUE ZERO.
+002125 77  WS-NUM-VAL            PIC S9(10)V9(10) VALUE ZERO.
+002130
+002140*----------------------------------------------------------------*
+002150* EXTENDED OPERATIONS WORKING STORAGE                            *
+002160*----------------------------------------------------------------*
+002170 77  WS-CALC-QUOTIENT            PIC 9(10).
+002200
+002210 PROCEDURE DIVISION.
+002220
+002230*----------------------------------------------------------------*
+002240* 0000-MAINLINE                                                 *
+002250*----------------------------------------------------------------*
+002260 0000-MAINLINE.
+002270     PERFORM 1000-INITIALIZE
+002280         THRU 1000-EXIT.
+002290
+002300     IF WS-BATCH-MODE
+002310         PERFORM 4000-PROCESS-BATCH
+002320             THRU 4000-EXIT
+002330     ELSE
+002340         PERFORM 3000-PROCESS-INTERACTIVE
+002350             THRU 3000-EXIT
+002360             UNTIL CONTINUE-FLAG = 'Q' OR CONTINUE-FLAG = 'q'
+002370     END-IF.
+002380
+002390     PERFORM 9000-TERMINATE
+002400         THRU 9000-EXIT.
+002410
+002420     STOP RUN.
+002430
+002440 0000-EXIT.
+002450     EXIT.
+002460
+002470*----------------------------------------------------------------*
+002480* 1000-INITIALIZE                                               *
+002490* DISPLAY THE BANNER AND ASK THE OPERATOR WHICH RUN MODE TO USE.*
+002500*----------------------------------------------------------------*
+002510 1000-INITIALIZE.
+002520     DISPLAY "****************************".
+002530     DISPLAY "A SIMPLE CALCULATOR IN COBOL".
+002540     DISPLAY "****************************".
+002550     DISPLAY " ".
+002560     DISPLAY "Run mode - (I)nteractive or (B)atch file: ".
+002570     ACCEPT WS-MODE-RESPONSE.
+002580
+002590     IF WS-MODE-RESPONSE = 'B' OR WS-MODE-RESPONSE = 'b'
+002600         MOVE 'B' TO WS-RUN-MODE
+002610     ELSE
+002620         MOVE 'I' TO WS-RUN-MODE
+002630     END-IF.
+002640
+002650     DISPLAY "Output format - (S)tandard, (C)urrency, (R)ate: ".
+002660     ACCEPT WS-FORMAT-RESPONSE.
+002670
+002680     IF WS-FORMAT-RESPONSE = 'C' OR WS-FORMAT-RESPONSE = 'c'
+002690         MOVE 'C' TO WS-FORMAT-MODE
+002700     ELSE
+002710         IF WS-FORMAT-RESPONSE = 'R' OR WS-FORMAT-RESPONSE = 'r'
+002720             MOVE 'R' TO WS-FORMAT-MODE
+002730         ELSE
+002740             MOVE 'S' TO WS-FORMAT-MODE
+002750         END-IF
+002760     END-IF.
+002770
+002780     DISPLAY "Enter operator ID: ".
+002790     ACCEPT WS-OPERATOR-ID.
+002800
+002810     DISPLAY "Create GL extract file? (Y/N): ".
+002820     ACCEPT WS-GLEXTRACT-RESPONSE.
+002830
+002840     IF WS-GLEXTRACT-RESPONSE = 'Y' OR WS-GLEXTRACT-RESPONSE = 'y'
+002850         MOVE 'Y' TO WS-GLEXTRACT-SW
+002860     ELSE
+002870         MOVE 'N' TO WS-GLEXTRACT-SW
+002880     END-IF.
+002890
+002900     IF WS-BATCH-MODE
+002910         DISPLAY "Restart from last checkpoint? (Y/N): "
+002920         ACCEPT WS-RESTART-RESPONSE
+002930
+002940         IF WS-RESTART-RESPONSE = 'Y' OR WS-RESTART-RESPONSE = 'y'
+002950             MOVE 'Y' TO WS-RESTART-SW
+002960             PERFORM 1100-READ-CHECKPOINT
+002970                 THRU 1100-EXIT
+002980         ELSE
+002990             MOVE 'N' TO WS-RESTART-SW
+003000         END-IF
+003010
+003020         DISPLAY "Checkpoint interval in transactions (0=none): "
+003030         ACCEPT WS-CKPT-INTERVAL-RESPONSE
+003040         MOVE WS-CKPT-INTERVAL-RESPONSE TO WS-CKPT-INTERVAL
+003050     END-IF.
+003060
+003070
+003080     OPEN EXTEND AUDIT-FILE.
+003090     IF WS-AUDIT-FILE-STATUS = '35'
+003100         OPEN OUTPUT AUDIT-FILE
+003110     END-IF.
+003120
+003130     IF WS-GLEXTRACT-ON
+003140         OPEN EXTEND GLEXTRACT-FILE
+003150         IF WS-GLEXTRACT-FILE-STATUS = '35'
+003160             OPEN OUTPUT GLEXTRACT-FILE
+003170         END-IF
+003180     END-IF.
+003190
+003200 1000-EXIT.
+003210     EXIT.
+003220
+003230*----------------------------------------------------------------*
+003240* 1100-READ-CHECKPOINT                                           *
+003250* READS THE LAST CHECKPOINT RECORD, IF ONE EXISTS, TO FIND THE   *
+003260* SEQUENCE NUMBER OF THE LAST TRANSACTION PROCESSED BY A PRIOR   *
+003270* RUN, SO THAT RUN'S WORK IS NOT REPEATED.                       *
+003280*----------------------------------------------------------------*
+003290 1100-READ-CHECKPOINT.
+003300     OPEN INPUT CHECKPOINT-FILE.
+003310
+003320     IF WS-CKPT-FILE-STATUS = '35'
+003330         DISPLAY "No checkpoint file found - starting from the "
+003340             "beginning."
+003350         GO TO 1100-EXIT
+003360     END-IF.
+003370
+003380     READ CHECKPOINT-FILE
+003390         AT END
+003400         DISPLAY "Checkpoint file is empty - starting from the "
+003410             "beginning."
+003420         CLOSE CHECKPOINT-FILE
+003430         GO TO 1100-EXIT
+003440     END-READ.
+003450
+003460     MOVE CK-LAST-SEQ TO WS-RESTART-SEQ.
+003470     DISPLAY "Restarting after seq " WS-RESTART-SEQ.
+003480
+003490     CLOSE CHECKPOINT-FILE.
+003500
+003510 1100-EXIT.
+003520     EXIT.
+003530
+003540
+003550*----------------------------------------------------------------*
+003560* 3000-PROCESS-INTERACTIVE                                      *
+003570* ONE PASS THROUGH THE INTERACTIVE MENU LOOP - PROMPT FOR AN    *
+003580* OPERATION AND, UNLESS THE OPERATOR IS QUITTING, TWO OPERANDS. *
+003590*----------------------------------------------------------------*
+003600 3000-PROCESS-INTERACTIVE.
+003610     PERFORM 3010-ACCEPT-OPERATION
+003620         THRU 3010-EXIT
+003630
+003640     IF OPERATION = 'Q' OR OPERATION = 'q'
+003650         MOVE 'Q' TO CONTINUE-FLAG
+003660     ELSE
+003670         PERFORM 3020-ACCEPT-NUM1
+003680             THRU 3020-EXIT
+003690
+003700         PERFORM 3030-ACCEPT-NUM2
+003710             THRU 3030-EXIT
+003720
+003730         PERFORM 5000-PERFORM-CALCULATION
+003740             THRU 5000-EXIT
+003750
+003760         PERFORM 6000-WRITE-AUDIT-RECORD
+003770             THRU 6000-EXIT
+003780
+003790         IF NOT WS-CALC-ERROR
+003800             PERFORM 6200-DISPLAY-RESULT
+003810                 THRU 6200-EXIT
+003820             PERFORM 6100-UPDATE-SUMMARY-COUNTERS
+003830                 THRU 6100-EXIT
+003840            IF WS-GLEXTRACT-ON
+003850                PERFORM 6300-WRITE-GL-RECORD
+003860                    THRU 6300-EXIT
+003870            END-IF
+003880         END-IF
+003890     END-IF.
+003900
+003910 3000-EXIT.
+003920     EXIT.
+003930
+003940*----------------------------------------------------------------*
+003950* 3010-ACCEPT-OPERATION                                          *
+003960* PROMPT FOR THE OPERATION CODE, RE-PROMPTING UNTIL A VALID      *
+003970* CODE IS KEYED.                                                 *
+003980*----------------------------------------------------------------*
+003990 3010-ACCEPT-OPERATION.
+004000     MOVE 'N' TO WS-INPUT-VALID-SW.
+004010
+004020     PERFORM 3011-PROMPT-OPERATION
+004030         THRU 3011-EXIT
+004040         UNTIL WS-INPUT-VALID.
+004050
+004060 3010-EXIT.
+004070     EXIT.
+004080
+004090 3011-PROMPT-OPERATION.
+004100     DISPLAY "Enter operation (+,-,*,/,%,^,R) | 'q' to quit: ".
+004110     ACCEPT OPERATION.
+004120
+004130     MOVE 'O' TO WS-VALIDATE-MODE.
+004140     PERFORM 3900-VALIDATE-INPUT
+004150         THRU 3900-EXIT.
+004160
+004170 3011-EXIT.
+004180     EXIT.
+004190
+004200*----------------------------------------------------------------*
+004210* 3020-ACCEPT-NUM1                                               *
+004220* PROMPT FOR THE FIRST OPERAND, RE-PROMPTING UNTIL A NUMERIC     *
+004230* VALUE IS KEYED.                                                *
+004240*----------------------------------------------------------------*
+004250 3020-ACCEPT-NUM1.
+004260     MOVE 'N' TO WS-INPUT-VALID-SW.
+004270
+004280     PERFORM 3021-PROMPT-NUM1
+004290         THRU 3021-EXIT
+004300         UNTIL WS-INPUT-VALID.
+004310
+004320 3020-EXIT.
+004330     EXIT.
+004340
+004350 3021-PROMPT-NUM1.
+004360     MOVE SPACES TO WS-NUM1-IN.
+004370     DISPLAY "Enter number 1 (double): ".
+004380     ACCEPT WS-NUM1-IN.
+004390
+004400     MOVE '1' TO WS-VALIDATE-MODE.
+004410     PERFORM 3900-VALIDATE-INPUT
+004420         THRU 3900-EXIT.
+004430
+004440     IF WS-INPUT-VALID
+004450         MOVE WS-NUM1-IN TO NUM1
+004460     END-IF.
+004470
+004480 3021-EXIT.
+004490     EXIT.
+004500
+004510*----------------------------------------------------------------*
+004520* 3030-ACCEPT-NUM2                                               *
+004530* PROMPT FOR THE SECOND OPERAND, RE-PROMPTING UNTIL A NUMERIC    *
+004540* VALUE IS KEYED.                                                *
+004550*----------------------------------------------------------------*
+004560 3030-ACCEPT-NUM2.
+004570     MOVE 'N' TO WS-INPUT-VALID-SW.
+004580
+004590     PERFORM 3031-PROMPT-NUM2
+004600         THRU 3031-EXIT
+004610         UNTIL WS-INPUT-VALID.
+004620
+004630 3030-EXIT.
+004640     EXIT.
+004650
+004660 3031-PROMPT-NUM2.
+004670     MOVE SPACES TO WS-NUM2-IN.
+004680     DISPLAY "Enter number 2 (double): ".
+004690     ACCEPT WS-NUM2-IN.
+004700
+004710     MOVE '2' TO WS-VALIDATE-MODE.
+004720     PERFORM 3900-VALIDATE-INPUT
+004730         THRU 3900-EXIT.
+004740
+004750     IF WS-INPUT-VALID
+004760         MOVE WS-NUM2-IN TO NUM2
+004770     END-IF.
+004780
+004790 3031-EXIT.
+004800     EXIT.
+004810
+004820*----------------------------------------------------------------*
+004830* 3900-VALIDATE-INPUT                                            *
+004840* VALIDATES THE FIELD NAMED BY WS-VALIDATE-MODE AND SETS         *
+004850* WS-INPUT-VALID-SW ACCORDINGLY, DISPLAYING AN ERROR MESSAGE     *
+004860* WHEN THE FIELD IS REJECTED.                                    *
+004870*----------------------------------------------------------------*
+004880 3900-VALIDATE-INPUT.
+004890     MOVE 'Y' TO WS-INPUT-VALID-SW.
+004900
+004910     EVALUATE TRUE
+004920         WHEN WS-VALIDATE-OPERATION
+004930            IF OPERATION NOT = '+' AND
+004940                    OPERATION NOT = '-' AND
+004950                    OPERATION NOT = '*' AND
+004960                    OPERATION NOT = '/' AND
+004970                    OPERATION NOT = '%' AND
+004980                    OPERATION NOT = '^' AND
+004990                    OPERATION NOT = 'R' AND
+005000                    OPERATION NOT = 'r' AND
+005010                    OPERATION NOT = 'Q' AND
+005020                    OPERATION NOT = 'q'
+005030                 DISPLAY "Invalid op - use +,-,*,/,%,^,R or Q."
+005040                 MOVE 'N' TO WS-INPUT-VALID-SW
+005050             END-IF
+005060         WHEN WS-VALIDATE-NUM1
+005070             COMPUTE WS-NUM-RC = FUNCTION TEST-NUMVAL(WS-NUM1-IN)
+005080             IF WS-NUM-RC NOT = ZERO
+005090                 DISPLAY "Number 1 is not numeric - re-enter."
+005100                 MOVE 'N' TO WS-INPUT-VALID-SW
+005101             ELSE
+005102                 COMPUTE WS-NUM-VAL = FUNCTION NUMVAL(WS-NUM1-IN)
+005103                 IF WS-NUM-VAL < ZERO
+005104                     DISPLAY "Number 1 must not be signed - "
+005105                         "re-enter."
+005106                     MOVE 'N' TO WS-INPUT-VALID-SW
+005107                 END-IF
+005110             END-IF
+005120         WHEN WS-VALIDATE-NUM2
+005130             COMPUTE WS-NUM-RC = FUNCTION TEST-NUMVAL(WS-NUM2-IN)
+005140             IF WS-NUM-RC NOT = ZERO
+005150                 DISPLAY "Number 2 is not numeric - re-enter."
+005160                 MOVE 'N' TO WS-INPUT-VALID-SW
+005161             ELSE
+005162                 COMPUTE WS-NUM-VAL = FUNCTION NUMVAL(WS-NUM2-IN)
+005163                 IF WS-NUM-VAL < ZERO
+005164                     DISPLAY "Number 2 must not be signed - "
+005165                         "re-enter."
+005166                     MOVE 'N' TO WS-INPUT-VALID-SW
+005167                 END-IF
+005170             END-IF
+005180     END-EVALUATE.
+005190
+005200 3900-EXIT.
+005210     EXIT.
+005220
+005230*----------------------------------------------------------------*
+005240* 4000-PROCESS-BATCH                                             *
+005250* OPEN THE TRANSACTION AND RESULTS FILES, THEN READ EACH         *
+005260* TRANSACTION, CALCULATE ITS TOTAL AND WRITE A RESULT RECORD.    *
+005270*----------------------------------------------------------------*
+005280 4000-PROCESS-BATCH.
+005290     OPEN INPUT TRANSACTION-FILE.
+005295     IF WS-TRANS-FILE-STATUS = '35'
+005296         DISPLAY "Transaction file not found - ending batch run."
+005297         GO TO 4000-EXIT
+005298     END-IF.
 
-      * declare the program name (required)
-       PROGRAM-ID. CALCULATOR.
-
-       DATA DIVISION.
-
-      * where all variables are declared
-       WORKING-STORAGE SECTION.
-
-      * level 1, PIC or PICTURE (same thing), 10 digits before and after the decimal
-       01 NUM1          PIC 9(10)V9(10).
-       01 NUM2          PIC 9(10)V9(10).
-       01 TOTAL         PIC 9(10)V9(10).
-
-      * for properly displaying and formatting numbers
-      * Z(9) supresses 9 leading zeros
-      * 9 requires 1 digit to always be shown
-      * . display the decimal
-      * 9(2) display 2 digits after the decimal
-       01 DISPLAY-RES   PIC Z(9)9.9(2).
-
-      * operation that holds a single character
-       01 OPERATION     PIC X.
-
-      * continue flag to control the loop
-       01 CONTINUE-FLAG PIC X VALUE 'Y'.
-       PROCEDURE DIVISION.
-       MAIN-PARAGRAPH.
-           DISPLAY "****************************".
-           DISPLAY "A SIMPLE CALCULATOR IN COBOL".
-           DISPLAY "****************************".
-           DISPLAY " ".
-           PERFORM UNTIL CONTINUE-FLAG = 'Q' OR CONTINUE-FLAG = 'q'
-               DISPLAY "Enter opteration (+, -, *, /) | 'q' to quit: "
-               ACCEPT OPERATION
-               IF OPERATION = 'Q' OR OPERATION = 'q'
-                   MOVE 'Q' TO CONTINUE-FLAG
-               ELSE
-                   DISPLAY "Enter number 1 (double): "
-                   ACCEPT NUM1
-                   DISPLAY "Enter number 2 (double): "
-                   ACCEPT NUM2
-                   EVALUATE OPERATION
-                       WHEN '+'
-                           ADD NUM1 TO NUM2 GIVING TOTAL
-                       WHEN '-'
-                           SUBTRACT NUM2 FROM NUM1 GIVING TOTAL
-                       WHEN '*'
-                           MULTIPLY NUM1 BY NUM2 GIVING TOTAL
-                       WHEN '/'
-                           DIVIDE NUM1 BY NUM2 GIVING TOTAL
-                       WHEN OTHER
-                           DISPLAY "Invalid operation"
-                   END-EVALUATE
-                   MOVE TOTAL TO DISPLAY-RES
-                   DISPLAY "The result is: " DISPLAY-RES
-               END-IF
-           END-PERFORM.
-           STOP RUN.
+005300     IF WS-RESTART-ON
+005310         OPEN EXTEND RESULTS-FILE
+005320         IF WS-RESULTS-FILE-STATUS = '35'
+005330             OPEN OUTPUT RESULTS-FILE
+005340         END-IF
+005350     ELSE
+005360         OPEN OUTPUT RESULTS-FILE
+005370     END-IF.
+005371
+005372     MOVE WS-RESTART-SEQ TO WS-LAST-SEQ-PROCESSED.
+005373
+005390     PERFORM 4100-READ-TRANSACTION
+005400         THRU 4100-EXIT.
+005410
+005420     PERFORM 4200-PROCESS-ONE-TRANSACTION
+005430         THRU 4200-EXIT
+005440         UNTIL WS-TRANS-EOF.
+005450
+005460     IF WS-CKPT-INTERVAL > 0
+005470         PERFORM 4220-WRITE-CHECKPOINT
+005480             THRU 4220-EXIT
+005490     END-IF.
+005500
+005510     CLOSE TRANSACTION-FILE.
+005520     CLOSE RESULTS-FILE.
+005530
+005540     DISPLAY "Batch run complete.".
+005550     DISPLAY "Transactions read:    " WS-TRANS-READ-CNT.
+005560     DISPLAY "Results written:      " WS-TRANS-WRITTEN-CNT.
+005570
+005580 4000-EXIT.
+005590     EXIT.
+005600
+005610*----------------------------------------------------------------*
+005620* 4100-READ-TRANSACTION                                         *
+005630*----------------------------------------------------------------*
+005640 4100-READ-TRANSACTION.
+005650     MOVE 'Y' TO WS-SKIP-TRANS-SW.
+005660
+005670     PERFORM 4110-READ-ONE-TRANSACTION
+005680         THRU 4110-EXIT
+005690         UNTIL WS-TRANS-EOF OR NOT WS-SKIP-TRANS.
+005700
+005710 4100-EXIT.
+005720     EXIT.
+005730
+005740*----------------------------------------------------------------*
+005750* 4110-READ-ONE-TRANSACTION                                      *
+005760* READS ONE TRANSACTION RECORD AND, WHEN A RESTART IS IN EFFECT, *
+005770* FLAGS IT TO BE SKIPPED IF IT WAS ALREADY PROCESSED BY THE RUN  *
+005780* THE CHECKPOINT FILE WAS WRITTEN FROM.                          *
+005790*----------------------------------------------------------------*
+005800 4110-READ-ONE-TRANSACTION.
+005810     READ TRANSACTION-FILE
+005820         AT END
+005830         MOVE 'Y' TO WS-TRANS-EOF-SW
+005840         GO TO 4110-EXIT
+005850     END-READ.
+005860
+005870     ADD 1 TO WS-TRANS-READ-CNT.
+005880
+005890     IF WS-RESTART-ON AND CT-SEQ-NUMBER NOT > WS-RESTART-SEQ
+005900         MOVE 'Y' TO WS-SKIP-TRANS-SW
+005910     ELSE
+005920         MOVE 'N' TO WS-SKIP-TRANS-SW
+005930     END-IF.
+005940
+005950 4110-EXIT.
+005960     EXIT.
+005970
+005980*----------------------------------------------------------------*
+005990* 4200-PROCESS-ONE-TRANSACTION                                  *
+006000*----------------------------------------------------------------*
+006010 4200-PROCESS-ONE-TRANSACTION.
+006020     MOVE CT-OPERATION TO OPERATION.
+006030     MOVE CT-NUM1      TO NUM1.
+006040     MOVE CT-NUM2      TO NUM2.
+006050     MOVE CT-SEQ-NUMBER TO WS-LAST-SEQ-PROCESSED.
+006060
+006070     PERFORM 5000-PERFORM-CALCULATION
+006080         THRU 5000-EXIT.
+006090
+006100     PERFORM 6000-WRITE-AUDIT-RECORD
+006110         THRU 6000-EXIT.
+006120
+006130     IF NOT WS-CALC-ERROR
+006140         PERFORM 6100-UPDATE-SUMMARY-COUNTERS
+006150             THRU 6100-EXIT
+006160            IF WS-GLEXTRACT-ON
+006170                PERFORM 6300-WRITE-GL-RECORD
+006180                    THRU 6300-EXIT
+006190            END-IF
+006200     END-IF.
+006210
+006220     PERFORM 4210-WRITE-RESULT-RECORD
+006230         THRU 4210-EXIT.
+006240
+006250     IF WS-CKPT-INTERVAL > 0
+006260         ADD 1 TO WS-CKPT-SINCE-CNT
+006270         IF WS-CKPT-SINCE-CNT >= WS-CKPT-INTERVAL
+006280             PERFORM 4220-WRITE-CHECKPOINT
+006290                 THRU 4220-EXIT
+006300             MOVE ZERO TO WS-CKPT-SINCE-CNT
+006310         END-IF
+006320     END-IF.
+006330
+006340     PERFORM 4100-READ-TRANSACTION
+006350         THRU 4100-EXIT.
+006360
+006370 4200-EXIT.
+006380     EXIT.
+006390
+006400*----------------------------------------------------------------*
+006410* 4210-WRITE-RESULT-RECORD                                      *
+006420*----------------------------------------------------------------*
+006430 4210-WRITE-RESULT-RECORD.
+006440     MOVE CT-SEQ-NUMBER TO CR-SEQ-NUMBER.
+006450     MOVE OPERATION     TO CR-OPERATION.
+006460     IF WS-CALC-ERROR
+006470         MOVE ZERO      TO CR-TOTAL
+006480         MOVE '1'       TO CR-STATUS-CODE
+006490     ELSE
+006500         MOVE TOTAL     TO CR-TOTAL
+006510         MOVE '0'       TO CR-STATUS-CODE
+006520     END-IF.
+006530
+006540     WRITE CALC-RESULT-REC.
+006550
+006560     ADD 1 TO WS-TRANS-WRITTEN-CNT.
+006570
+006580 4210-EXIT.
+006590     EXIT.
+006600
+006610*----------------------------------------------------------------*
+006620* 4220-WRITE-CHECKPOINT                                          *
+006630* REWRITES THE CHECKPOINT FILE WITH THE SEQUENCE NUMBER OF THE   *
+006640* MOST RECENTLY PROCESSED TRANSACTION, SO A SUBSEQUENT RUN CAN   *
+006650* BE RESTARTED PAST THIS POINT.                                  *
+006660*----------------------------------------------------------------*
+006670 4220-WRITE-CHECKPOINT.
+006680     MOVE WS-LAST-SEQ-PROCESSED TO CK-LAST-SEQ.
+006690     MOVE WS-AUDIT-DATE          TO CK-DATE.
+006700     MOVE WS-AUDIT-TIME          TO CK-TIME.
+006710
+006720     OPEN OUTPUT CHECKPOINT-FILE.
+006730     WRITE CALC-CHECKPOINT-REC.
+006740     CLOSE CHECKPOINT-FILE.
+006750
+006760 4220-EXIT.
+006770     EXIT.
+006780
+006790*----------------------------------------------------------------*
+006800* 5000-PERFORM-CALCULATION                                      *
+006810* SHARED ARITHMETIC ROUTINE USED BY BOTH INTERACTIVE AND BATCH   *
+006820* PROCESSING - EVALUATES OPERATION AGAINST NUM1 AND NUM2 AND     *
+006830* LEAVES THE ANSWER IN TOTAL.  WS-CALC-ERROR-SW IS SET TO 'Y'    *
+006840* AND TOTAL IS LEFT UNCHANGED IF A SIZE ERROR OCCURS.            *
+006850*----------------------------------------------------------------*
+006860 5000-PERFORM-CALCULATION.
+006870     MOVE 'N' TO WS-CALC-ERROR-SW.
+006880     EVALUATE OPERATION
+006890         WHEN '+'
+006900             ADD NUM1 TO NUM2 GIVING TOTAL ROUNDED
+006910                 ON SIZE ERROR
+006920                     DISPLAY "Error: addition overflowed TOTAL"
+006930                     MOVE 'Y' TO WS-CALC-ERROR-SW
+006940             END-ADD
+006950         WHEN '-'
+006960             SUBTRACT NUM2 FROM NUM1 GIVING WS-SUB-RESULT ROUNDED
+006970                 ON SIZE ERROR
+006980                     DISPLAY "Error: subtraction overflowed TOTAL"
+006990                     MOVE 'Y' TO WS-CALC-ERROR-SW
+007000             END-SUBTRACT
+007010             IF NOT WS-CALC-ERROR
+007020                 IF WS-SUB-RESULT < ZERO
+007030                     DISPLAY "Error: subtraction result negative"
+007040                     MOVE 'Y' TO WS-CALC-ERROR-SW
+007050                 ELSE
+007060                     MOVE WS-SUB-RESULT TO TOTAL
+007070                 END-IF
+007080             END-IF
+007090         WHEN '*'
+007100             MULTIPLY NUM1 BY NUM2 GIVING TOTAL ROUNDED
+007110                 ON SIZE ERROR
+007120                     DISPLAY "Error: multiply overflowed TOTAL"
+007130                     MOVE 'Y' TO WS-CALC-ERROR-SW
+007140             END-MULTIPLY
+007150         WHEN '/'
+007160             DIVIDE NUM1 BY NUM2 GIVING TOTAL ROUNDED
+007170                 ON SIZE ERROR
+007180                     DISPLAY "Error: division by zero or overflow"
+007190                     MOVE 'Y' TO WS-CALC-ERROR-SW
+007200             END-DIVIDE
+007210         WHEN '%'
+007220             COMPUTE TOTAL ROUNDED = NUM1 * NUM2 / 100
+007230                 ON SIZE ERROR
+007240                     DISPLAY "Error: percentage overflowed TOTAL"
+007250                     MOVE 'Y' TO WS-CALC-ERROR-SW
+007260             END-COMPUTE
+007270         WHEN '^'
+007280             COMPUTE TOTAL ROUNDED = NUM1 ** NUM2
+007290                 ON SIZE ERROR
+007300                     DISPLAY "Error: exponent overflowed TOTAL"
+007310                     MOVE 'Y' TO WS-CALC-ERROR-SW
+007320             END-COMPUTE
+007330         WHEN 'R'
+007340         WHEN 'r'
+007350             DIVIDE NUM1 BY NUM2 GIVING WS-CALC-QUOTIENT
+007360                     REMAINDER TOTAL
+007370                 ON SIZE ERROR
+007380                     DISPLAY "Error: remainder by zero/overflow"
+007390                     MOVE 'Y' TO WS-CALC-ERROR-SW
+007400             END-DIVIDE
+007410         WHEN OTHER
+007420             DISPLAY "Invalid operation"
+007430             MOVE 'Y' TO WS-CALC-ERROR-SW
+007440     END-EVALUATE.
+007450
+007460 5000-EXIT.
+007470     EXIT.
+007480
+007490*----------------------------------------------------------------*
+007500* 6000-WRITE-AUDIT-RECORD                                        *
+007510* APPENDS ONE LINE TO THE SESSION AUDIT TRAIL FOR THE             *
+007520* CALCULATION JUST PERFORMED, REGARDLESS OF WHETHER IT IS BEING  *
+007530* DRIVEN INTERACTIVELY OR FROM THE TRANSACTION FILE.              *
+007540*----------------------------------------------------------------*
+007550 6000-WRITE-AUDIT-RECORD.
+007560     ACCEPT WS-AUDIT-DATE FROM DATE YYYYMMDD.
+007570     ACCEPT WS-AUDIT-TIME FROM TIME.
+007580
+007590     MOVE WS-AUDIT-DATE TO AU-DATE.
+007600     MOVE WS-AUDIT-TIME TO AU-TIME.
+007610     MOVE OPERATION     TO AU-OPERATION.
+007620     MOVE NUM1          TO AU-NUM1.
+007630     MOVE NUM2          TO AU-NUM2.
+007635     IF WS-CALC-ERROR
+007636         MOVE ZERO      TO AU-TOTAL
+007637     ELSE
+007638         MOVE TOTAL     TO AU-TOTAL
+007639     END-IF
+007650
+007660     WRITE CALC-AUDIT-REC.
+007670
+007680 6000-EXIT.
+007690     EXIT.
+007700
+007710*----------------------------------------------------------------*
+007720* 6100-UPDATE-SUMMARY-COUNTERS                                   *
+007730* ROLLS THE CALCULATION JUST COMPLETED INTO THE END-OF-RUN       *
+007740* SUMMARY REPORT TOTALS - OPERATION COUNTS, RUNNING SUM, AND     *
+007750* MIN/MAX TOTAL SEEN THIS SESSION.                                *
+007760*----------------------------------------------------------------*
+007770 6100-UPDATE-SUMMARY-COUNTERS.
+007780     EVALUATE OPERATION
+007790         WHEN '+'
+007800             ADD 1 TO WS-CNT-ADD
+007810         WHEN '-'
+007820             ADD 1 TO WS-CNT-SUB
+007830         WHEN '*'
+007840             ADD 1 TO WS-CNT-MUL
+007850         WHEN '/'
+007860             ADD 1 TO WS-CNT-DIV
+007870         WHEN '%'
+007880             ADD 1 TO WS-CNT-PCT
+007890         WHEN '^'
+007900             ADD 1 TO WS-CNT-POW
+007910         WHEN 'R'
+007920         WHEN 'r'
+007930             ADD 1 TO WS-CNT-MOD
+007940     END-EVALUATE.
+007950
+007960     ADD TOTAL TO WS-SUM-TOTAL.
+007970
+007980     IF WS-CALC-COUNT = ZERO
+007990         MOVE TOTAL TO WS-MIN-TOTAL
+008000         MOVE TOTAL TO WS-MAX-TOTAL
+008010     ELSE
+008020         IF TOTAL < WS-MIN-TOTAL
+008030             MOVE TOTAL TO WS-MIN-TOTAL
+008040         END-IF
+008050         IF TOTAL > WS-MAX-TOTAL
+008060             MOVE TOTAL TO WS-MAX-TOTAL
+008070         END-IF
+008080     END-IF.
+008090
+008100     ADD 1 TO WS-CALC-COUNT.
+008110
+008120 6100-EXIT.
+008130     EXIT.
+008140
+008150*----------------------------------------------------------------*
+008160* 6200-DISPLAY-RESULT                                             *
+008170* DISPLAYS TOTAL IN WHICHEVER OF THE PRESET FORMATS THE OPERATOR *
+008180* SELECTED AT START-OF-SESSION - STANDARD, CURRENCY, OR RATE.    *
+008190*----------------------------------------------------------------*
+008200 6200-DISPLAY-RESULT.
+008210     EVALUATE TRUE
+008220         WHEN WS-FORMAT-CURRENCY
+008230             MOVE TOTAL TO DISPLAY-RES-CUR
+008240             DISPLAY "The result is: " DISPLAY-RES-CUR
+008250         WHEN WS-FORMAT-RATE
+008260             MOVE TOTAL TO DISPLAY-RES-RATE
+008270             DISPLAY "The result is: " DISPLAY-RES-RATE
+008280         WHEN OTHER
+008290             MOVE TOTAL TO DISPLAY-RES
+008300             DISPLAY "The result is: " DISPLAY-RES
+008310     END-EVALUATE.
+008320
+008330 6200-EXIT.
+008340     EXIT.
+008350
+008360*----------------------------------------------------------------*
+008370* 6300-WRITE-GL-RECORD                                           *
+008380* WRITES ONE RECORD TO THE OPTIONAL GL EXTRACT FILE, MIRRORING   *
+008390* THE AUDIT RECORD JUST WRITTEN, FOR PICKUP BY THE DOWNSTREAM    *
+008400* GENERAL LEDGER REPORTING JOB.                                  *
+008410*----------------------------------------------------------------*
+008420 6300-WRITE-GL-RECORD.
+008430     MOVE WS-OPERATOR-ID TO GL-OPERATOR-ID.
+008440     MOVE WS-AUDIT-DATE  TO GL-DATE.
+008450     MOVE OPERATION      TO GL-OPERATION.
+008460     MOVE NUM1           TO GL-NUM1.
+008470     MOVE NUM2           TO GL-NUM2.
+008480     MOVE TOTAL          TO GL-TOTAL.
+008490
+008500     WRITE CALC-GLEXTRACT-REC.
+008510
+008520 6300-EXIT.
+008530     EXIT.
+008540
+008550*----------------------------------------------------------------*
+008560* 8000-PRINT-SUMMARY-REPORT                                      *
+008570* DISPLAYS AN END-OF-RUN RECAP - CALCULATION COUNTS BY OPERATION,*
+008580* RUNNING SUM OF ALL TOTALS, AND THE MIN/MAX TOTAL SEEN - SO THE *
+008590* OPERATOR CAN SANITY-CHECK THE SESSION BEFORE CLOSING OUT.      *
+008600*----------------------------------------------------------------*
+008610 8000-PRINT-SUMMARY-REPORT.
+008620     DISPLAY " ".
+008630     DISPLAY "---- END-OF-RUN SUMMARY REPORT ----".
+008640     DISPLAY "Calculations performed: " WS-CALC-COUNT.
+008650     DISPLAY "  Addition       (+): " WS-CNT-ADD.
+008660     DISPLAY "  Subtraction    (-): " WS-CNT-SUB.
+008670     DISPLAY "  Multiplication (*): " WS-CNT-MUL.
+008680     DISPLAY "  Division       (/): " WS-CNT-DIV.
+008690     DISPLAY "  Percentage-of  (%): " WS-CNT-PCT.
+008700     DISPLAY "  Exponentiation (^): " WS-CNT-POW.
+008710     DISPLAY "  Remainder      (R): " WS-CNT-MOD.
+008720
+008730     MOVE WS-SUM-TOTAL TO WS-SUMMARY-DISPLAY.
+008740     DISPLAY "Sum of all totals:     " WS-SUMMARY-DISPLAY.
+008750
+008760     IF WS-CALC-COUNT > ZERO
+008770         MOVE WS-MIN-TOTAL TO WS-SUMMARY-DISPLAY
+008780         DISPLAY "Minimum total seen:    " WS-SUMMARY-DISPLAY
+008790         MOVE WS-MAX-TOTAL TO WS-SUMMARY-DISPLAY
+008800         DISPLAY "Maximum total seen:    " WS-SUMMARY-DISPLAY
+008810     END-IF.
+008820
+008830 8000-EXIT.
+008840     EXIT.
+008850
+008860*----------------------------------------------------------------*
+008870* 9000-TERMINATE                                                 *
+008880*----------------------------------------------------------------*
+008890 9000-TERMINATE.
+008900     PERFORM 8000-PRINT-SUMMARY-REPORT
+008910         THRU 8000-EXIT.
+008920
+008930     CLOSE AUDIT-FILE.
+008940
+008950        IF WS-GLEXTRACT-ON
+008960            CLOSE GLEXTRACT-FILE
+008970        END-IF.
+008980
+008990 9000-EXIT.
+009000     EXIT.
